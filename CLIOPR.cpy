@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------------
+      * LAYOUT DO REGISTRO DE OPERADOR - CLIENTES-OPER
+      * CADASTRO MANTIDO FORA DESTE PROGRAMA (JOB DE CADASTRO DE
+      * OPERADORES); AQUI SOMENTE LEITURA PARA VALIDAR O LOGIN
+      *-----------------------------------------------------------------
+       01 OPERADOR-REC.
+           05 OPER-ID            PIC X(8).
+           05 OPER-SENHA         PIC X(8).
+           05 OPER-NOME          PIC X(30).
