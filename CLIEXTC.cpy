@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------------
+      * LAYOUT DO EXTRATO DE CLIENTES ATIVOS PARA O SISTEMA DE COBRANCA
+      * (GERADO PELO JOB BATCH CLIEXTR - REQ 007)
+      *-----------------------------------------------------------------
+       01 EXT-REC.
+           05 EXT-STATUS         PIC X(7).
+           05 EXT-CPF-CNPJ       PIC X(14).
+           05 EXT-NOME           PIC X(40).
+           05 EXT-ENDERECO       PIC X(40).
+           05 EXT-CIDADE         PIC X(20).
