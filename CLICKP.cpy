@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------------
+      * LAYOUT DO REGISTRO DE CHECKPOINT - CLIENTES-CKPT
+      * GRAVADO PELO 9000-RELATORIO A CADA WRK-CKPT-INTERVALO REGISTROS
+      * PARA PERMITIR REINICIO SEM REIMPRIMIR O ARQUIVO INTEIRO
+      *-----------------------------------------------------------------
+       01 CKPT-REC.
+           05 CKPT-CHAVE         PIC X(14).
+           05 CKPT-CONTADOR      PIC 9(6).
+           05 CKPT-PAGINA        PIC 9(4).
