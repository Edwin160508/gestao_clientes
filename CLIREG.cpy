@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------------
+      * LAYOUT DO REGISTRO DE CLIENTE - CLIENTES-MASTER
+      * CHAVE: CLI-CPF-CNPJ (11 POSICOES = CPF, 14 POSICOES = CNPJ,
+      *        INFORMADO SEM PONTUACAO, ALINHADO A ESQUERDA)
+      *-----------------------------------------------------------------
+       01 CLIENTE-REC.
+           05 CLI-CPF-CNPJ       PIC X(14).
+           05 CLI-NOME           PIC X(40).
+           05 CLI-ENDERECO       PIC X(40).
+           05 CLI-CIDADE         PIC X(20).
+           05 CLI-TELEFONE       PIC X(15).
+           05 CLI-STATUS         PIC X(7).
+           05 CLI-DT-INCLUSAO    PIC 9(8).
+           05 CLI-DT-ALTERACAO   PIC 9(8).
+           05 CLI-DT-EXCLUSAO    PIC 9(8).
