@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------------
+      * LAYOUT DO REGISTRO DE LOG - CLIENTES-LOG
+      * UMA LINHA POR INCLUSAO/ALTERACAO/EXCLUSAO EFETUADA
+      *-----------------------------------------------------------------
+       01 LOG-REC.
+           05 LOG-OPERADOR       PIC X(8).
+           05 LOG-DATA           PIC 9(8).
+           05 LOG-HORA           PIC 9(8).
+           05 LOG-OPERACAO       PIC X(8).
+           05 LOG-CHAVE          PIC X(14).
+           05 LOG-CAMPOS         PIC X(60).
