@@ -0,0 +1,244 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CLIRELAT.
+      ******************************************************************
+      * OBJETIVO:  GERAR O RELATORIO DE CLIENTES (CLIENTES-MASTER) SEM
+      *            INTERVENCAO DE OPERADOR, PARA RODAR NO JOB NOTURNO.
+      *            REUSA O MESMO LAYOUT DE RELATORIO E O MESMO ARQUIVO
+      *            DE CHECKPOINT DO 9000-RELATORIO DO CLIENTES, PARA QUE
+      *            UM JOB ABENDADO POSSA SER REINICIADO AUTOMATICAMENTE
+      *            NA PROXIMA SUBMISSAO SEM NENHUM OPERADOR LOGADO
+      *            (REQ 008 - JANELA DE BATCH NOTURNA)
+      * AUTHOR  :  EDWIN PEREIRA OLIVEIRA LIMA
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-MASTER ASSIGN TO 'CLIMST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLI-CPF-CNPJ
+               FILE STATUS IS WRK-STATUS-MASTER.
+
+           SELECT CLIENTES-RPT ASSIGN TO 'CLIRPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-RPT.
+
+           SELECT CLIENTES-CKPT ASSIGN TO 'CLICKPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-CKPT.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      *-----------------------------------------------------------------
+       FILE SECTION.
+      *-----------------------------------------------------------------
+       FD  CLIENTES-MASTER.
+           COPY CLIREG.
+
+       FD  CLIENTES-RPT.
+       01  RPT-LINHA               PIC X(132).
+
+       FD  CLIENTES-CKPT.
+           COPY CLICKP.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       77 WRK-TITULO             PIC X(29)
+                                  VALUE 'SISTEMA DE GESTAO DE CLIENTES'.
+       77 WRK-LINHA-DETALHE      PIC X(132).
+       77 WRK-LINHA              PIC 9(3) VALUE 0.
+       77 WRK-LINHAS-POR-PAGINA  PIC 9(3) VALUE 20.
+       77 WRK-PAGINA             PIC 9(4) VALUE 0.
+
+      * CONTROLE DE ARQUIVOS
+       77 WRK-STATUS-MASTER PIC X(2).
+       77 WRK-STATUS-RPT    PIC X(2).
+       77 WRK-STATUS-CKPT   PIC X(2).
+       77 WRK-EOF           PIC X(1) VALUE 'N'.
+       77 WRK-CONT-REG      PIC 9(6) VALUE 0.
+       77 WRK-RESTO-CKPT    PIC 9(4) VALUE 0.
+       77 WRK-CKPT-INTERVALO   PIC 9(4) VALUE 50.
+       77 WRK-CKPT-ENCONTRADO  PIC X(1) VALUE 'N'.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       0001-PRINCIPAL SECTION.
+            PERFORM 1000-ABRIR-ARQUIVOS.
+            PERFORM 2000-PROCESSAR UNTIL WRK-EOF = 'S'.
+            PERFORM 2500-IMPRIMIR-RODAPE.
+            PERFORM 3000-FINALIZAR.
+            STOP RUN.
+
+      * ABRE A CLIENTES-MASTER E DETECTA, SEM PERGUNTAR A NINGUEM, SE
+      * EXISTE UM CHECKPOINT DE UMA RODADA ANTERIOR QUE ABENDOU - SE
+      * EXISTIR, RETOMA DAQUELE PONTO; CASO CONTRARIO, COMECA DO ZERO
+       1000-ABRIR-ARQUIVOS.
+            OPEN INPUT CLIENTES-MASTER.
+            IF WRK-STATUS-MASTER NOT = '00'
+                DISPLAY 'CLIRELAT - ERRO AO ABRIR CLIENTES-MASTER: '
+                    WRK-STATUS-MASTER
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+            PERFORM 1020-LER-CHECKPOINT.
+            IF WRK-CKPT-ENCONTRADO = 'S'
+                PERFORM 1040-REABRIR-RELATORIO-EXTEND
+                START CLIENTES-MASTER
+                        KEY IS GREATER THAN CLI-CPF-CNPJ
+                    INVALID KEY
+                        MOVE 'S' TO WRK-EOF
+                END-START
+            ELSE
+                PERFORM 1060-ABRIR-RELATORIO-NOVO
+                MOVE LOW-VALUES TO CLI-CPF-CNPJ
+                START CLIENTES-MASTER
+                        KEY IS NOT LESS THAN CLI-CPF-CNPJ
+                    INVALID KEY
+                        MOVE 'S' TO WRK-EOF
+                END-START
+            END-IF.
+
+       1020-LER-CHECKPOINT.
+            MOVE 'N' TO WRK-CKPT-ENCONTRADO.
+            OPEN INPUT CLIENTES-CKPT.
+            IF WRK-STATUS-CKPT = '00'
+                READ CLIENTES-CKPT
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE 'S' TO WRK-CKPT-ENCONTRADO
+                        MOVE CKPT-CONTADOR TO WRK-CONT-REG
+                        MOVE CKPT-PAGINA TO WRK-PAGINA
+                        MOVE CKPT-CHAVE TO CLI-CPF-CNPJ
+                END-READ
+                CLOSE CLIENTES-CKPT
+            END-IF.
+
+       1040-REABRIR-RELATORIO-EXTEND.
+            OPEN EXTEND CLIENTES-RPT.
+            IF WRK-STATUS-RPT = '05' OR WRK-STATUS-RPT = '35'
+                OPEN OUTPUT CLIENTES-RPT
+                CLOSE CLIENTES-RPT
+                OPEN EXTEND CLIENTES-RPT
+            END-IF.
+            IF WRK-STATUS-RPT NOT = '00'
+                DISPLAY 'CLIRELAT - ERRO AO ABRIR RELATORIO: '
+                    WRK-STATUS-RPT
+                MOVE 16 TO RETURN-CODE
+                CLOSE CLIENTES-MASTER
+                STOP RUN
+            END-IF.
+
+       1060-ABRIR-RELATORIO-NOVO.
+            MOVE 0 TO WRK-PAGINA.
+            MOVE 0 TO WRK-CONT-REG.
+            OPEN OUTPUT CLIENTES-RPT.
+            IF WRK-STATUS-RPT NOT = '00'
+                DISPLAY 'CLIRELAT - ERRO AO ABRIR RELATORIO: '
+                    WRK-STATUS-RPT
+                MOVE 16 TO RETURN-CODE
+                CLOSE CLIENTES-MASTER
+                STOP RUN
+            END-IF.
+
+       2000-PROCESSAR.
+            READ CLIENTES-MASTER NEXT RECORD
+                AT END
+                    MOVE 'S' TO WRK-EOF
+                NOT AT END
+                    PERFORM 2100-IMPRIMIR-LINHA
+                    ADD 1 TO WRK-CONT-REG
+                    COMPUTE WRK-RESTO-CKPT =
+                        FUNCTION MOD(WRK-CONT-REG WRK-CKPT-INTERVALO)
+                    IF WRK-RESTO-CKPT = 0
+                        PERFORM 2300-GRAVAR-CHECKPOINT
+                    END-IF
+            END-READ.
+
+       2100-IMPRIMIR-LINHA.
+            IF WRK-LINHA = 0 OR WRK-LINHA > WRK-LINHAS-POR-PAGINA
+                PERFORM 2200-IMPRIMIR-CABECALHO
+            END-IF.
+            MOVE SPACES TO WRK-LINHA-DETALHE.
+            STRING CLI-CPF-CNPJ          DELIMITED BY SIZE
+                   '  ' DELIMITED BY SIZE
+                   CLI-NOME              DELIMITED BY SIZE
+                   '  ' DELIMITED BY SIZE
+                   CLI-CIDADE            DELIMITED BY SIZE
+                   '  ' DELIMITED BY SIZE
+                   CLI-TELEFONE          DELIMITED BY SIZE
+                   '  ' DELIMITED BY SIZE
+                   CLI-STATUS            DELIMITED BY SIZE
+                   INTO WRK-LINHA-DETALHE
+            END-STRING.
+            MOVE WRK-LINHA-DETALHE TO RPT-LINHA.
+            WRITE RPT-LINHA.
+            ADD 1 TO WRK-LINHA.
+
+       2200-IMPRIMIR-CABECALHO.
+            ADD 1 TO WRK-PAGINA.
+            MOVE SPACES TO RPT-LINHA.
+            WRITE RPT-LINHA FROM WRK-TITULO.
+            MOVE SPACES TO WRK-LINHA-DETALHE.
+            STRING 'RELATORIO DE CLIENTES - PAGINA '   DELIMITED BY SIZE
+                   WRK-PAGINA                          DELIMITED BY SIZE
+                   INTO WRK-LINHA-DETALHE
+            END-STRING.
+            MOVE WRK-LINHA-DETALHE TO RPT-LINHA.
+            WRITE RPT-LINHA.
+            MOVE SPACES TO WRK-LINHA-DETALHE.
+            STRING 'CPF/CNPJ       NOME' DELIMITED BY SIZE
+                   '                                     CIDADE'
+                       DELIMITED BY SIZE
+                   '               TELEFONE        STATUS'
+                       DELIMITED BY SIZE
+                   INTO WRK-LINHA-DETALHE
+            END-STRING.
+            MOVE WRK-LINHA-DETALHE TO RPT-LINHA.
+            WRITE RPT-LINHA.
+            MOVE SPACES TO RPT-LINHA.
+            WRITE RPT-LINHA.
+            MOVE 3 TO WRK-LINHA.
+
+      * GRAVA A CHAVE, O CONTADOR E A PAGINA ATUAIS COMO CHECKPOINT,
+      * PARA QUE UMA RESUBMISSAO DO JOB RETOME SEM REIMPRIMIR DO INICIO
+       2300-GRAVAR-CHECKPOINT.
+            OPEN OUTPUT CLIENTES-CKPT.
+            IF WRK-STATUS-CKPT NOT = '00'
+                DISPLAY 'CLIRELAT - ERRO AO GRAVAR CHECKPOINT: '
+                    WRK-STATUS-CKPT
+            ELSE
+                MOVE CLI-CPF-CNPJ TO CKPT-CHAVE
+                MOVE WRK-CONT-REG TO CKPT-CONTADOR
+                MOVE WRK-PAGINA TO CKPT-PAGINA
+                WRITE CKPT-REC
+                CLOSE CLIENTES-CKPT
+            END-IF.
+
+      * REMOVE O CHECKPOINT QUANDO O RELATORIO TERMINA COM SUCESSO
+       2400-LIMPAR-CHECKPOINT.
+            OPEN OUTPUT CLIENTES-CKPT.
+            IF WRK-STATUS-CKPT NOT = '00'
+                DISPLAY 'CLIRELAT - ERRO AO LIMPAR CHECKPOINT: '
+                    WRK-STATUS-CKPT
+            ELSE
+                CLOSE CLIENTES-CKPT
+            END-IF.
+
+       2500-IMPRIMIR-RODAPE.
+            MOVE SPACES TO WRK-LINHA-DETALHE.
+            STRING 'TOTAL DE CLIENTES LISTADOS: '  DELIMITED BY SIZE
+                   WRK-CONT-REG                     DELIMITED BY SIZE
+                   INTO WRK-LINHA-DETALHE
+            END-STRING.
+            MOVE WRK-LINHA-DETALHE TO RPT-LINHA.
+            WRITE RPT-LINHA.
+
+       3000-FINALIZAR.
+            CLOSE CLIENTES-MASTER.
+            CLOSE CLIENTES-RPT.
+            PERFORM 2400-LIMPAR-CHECKPOINT.
+            DISPLAY 'CLIRELAT - CLIENTES LISTADOS: ' WRK-CONT-REG.
