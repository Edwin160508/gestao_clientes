@@ -7,9 +7,54 @@
       ******************************************************************
        ENVIRONMENT DIVISION.
       ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-MASTER ASSIGN TO 'CLIMST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CPF-CNPJ
+               FILE STATUS IS WRK-STATUS-MASTER.
+
+           SELECT CLIENTES-RPT ASSIGN TO 'CLIRPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-RPT.
+
+           SELECT CLIENTES-LOG ASSIGN TO 'CLILOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-LOG.
+
+           SELECT CLIENTES-CKPT ASSIGN TO 'CLICKPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-CKPT.
+
+           SELECT CLIENTES-OPER ASSIGN TO 'CLIOPER'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OPER-ID
+               FILE STATUS IS WRK-STATUS-OPER.
       ******************************************************************
        DATA DIVISION.
       ******************************************************************
+      *-----------------------------------------------------------------
+       FILE SECTION.
+      *-----------------------------------------------------------------
+       FD  CLIENTES-MASTER.
+           COPY CLIREG.
+
+       FD  CLIENTES-RPT.
+       01  RPT-LINHA               PIC X(132).
+
+       FD  CLIENTES-LOG.
+           COPY CLILOGR.
+
+       FD  CLIENTES-CKPT.
+           COPY CLICKP.
+
+       FD  CLIENTES-OPER.
+           COPY CLIOPR.
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
       *-----------------------------------------------------------------
@@ -18,6 +63,75 @@
        77 WRK-MODULO PIC X(25).
        77 WRK-TECLA PIC X(1).
 
+      * CONTROLE DE ARQUIVOS
+       77 WRK-STATUS-MASTER PIC X(2).
+       77 WRK-STATUS-RPT    PIC X(2).
+       77 WRK-STATUS-LOG    PIC X(2).
+
+      * TRILHA DE AUDITORIA (REQ 006)
+       77 WRK-LOG-OPERADOR  PIC X(8) VALUE 'SISTEMA'.
+       77 WRK-LOG-OPERACAO  PIC X(8).
+       77 WRK-LOG-CHAVE     PIC X(14).
+       77 WRK-LOG-CAMPOS    PIC X(60).
+       77 WRK-LOG-PONTEIRO  PIC 9(2).
+
+      * INCLUSAO DE CLIENTE (REQ 000)
+       77 WRK-CONFIRMA     PIC X(1).
+       77 WRK-DATA-SISTEMA PIC 9(8).
+
+      * CONSULTA DE CLIENTE POR CHAVE (REQ 001)
+       77 WRK-CHAVE-BUSCA  PIC X(14).
+
+      * VALORES ANTERIORES PARA TELA DE CONFIRMACAO DA ALTERACAO (002)
+       77 WRK-ANT-NOME      PIC X(40).
+       77 WRK-ANT-ENDERECO  PIC X(40).
+       77 WRK-ANT-CIDADE    PIC X(20).
+       77 WRK-ANT-TELEFONE  PIC X(15).
+
+      * VALIDACAO DE CPF/CNPJ E DUPLICIDADE (REQ 005)
+       77 WRK-OPCAO-VALIDA      PIC X(1).
+       77 WRK-MSG-ERRO          PIC X(40).
+       77 WRK-CPF-VALIDO        PIC X(1).
+       77 WRK-DUPLICADO         PIC X(1).
+       77 WRK-CPF-TAM           PIC 9(2).
+       77 WRK-I                 PIC 9(2).
+       77 WRK-SOMA              PIC 9(5).
+       77 WRK-PESO              PIC 9(2).
+       77 WRK-DIGITO            PIC 9(1).
+       77 WRK-DIGITO-INFORMADO  PIC 9(1).
+       77 WRK-RESTO             PIC 9(2).
+       77 WRK-DV1               PIC 9(1).
+       77 WRK-DV2               PIC 9(1).
+       77 WRK-CPF-REPETIDO      PIC X(1).
+       77 WRK-SALVA-NOME        PIC X(40).
+       77 WRK-SALVA-ENDERECO    PIC X(40).
+       77 WRK-SALVA-CIDADE      PIC X(20).
+       77 WRK-SALVA-TELEFONE    PIC X(15).
+
+      * RELATORIO DE CLIENTES (REQ 004)
+       77 WRK-EOF               PIC X(1) VALUE 'N'.
+       77 WRK-CONT-REG          PIC 9(6) VALUE 0.
+       77 WRK-LINHA             PIC 9(3) VALUE 0.
+       77 WRK-LINHAS-POR-PAGINA PIC 9(3) VALUE 20.
+       77 WRK-PAGINA            PIC 9(4) VALUE 0.
+       77 WRK-LINHA-DETALHE     PIC X(132).
+
+      * CHECKPOINT/REINICIO DO RELATORIO (REQ 008)
+       77 WRK-STATUS-CKPT       PIC X(2).
+       77 WRK-REINICIA          PIC X(1) VALUE 'N'.
+       77 WRK-CKPT-INTERVALO    PIC 9(4) VALUE 50.
+       77 WRK-RESTO-CKPT        PIC 9(4).
+       77 WRK-CKPT-ENCONTRADO   PIC X(1) VALUE 'N'.
+       77 WRK-RPT-ABERTO        PIC X(1) VALUE 'N'.
+
+      * LOGIN DE OPERADOR (REQ 009)
+       77 WRK-STATUS-OPER       PIC X(2).
+       77 WRK-LOGIN-ID          PIC X(8).
+       77 WRK-LOGIN-SENHA       PIC X(8).
+       77 WRK-LOGIN-OK          PIC X(1) VALUE 'N'.
+       77 WRK-TENTATIVAS        PIC 9(1) VALUE 0.
+       77 WRK-OPER-INDISPONIVEL PIC X(1) VALUE 'N'.
+
       *-----------------------------------------------------------------
        SCREEN SECTION.
       *-----------------------------------------------------------------
@@ -29,7 +143,7 @@
                 10 LINE 01 COLUMN 01 PIC X(29) ERASE EOL
       * PROPRIEDADE PARA COR DE FUNDO DA BARRA
                    BACKGROUND-COLOR 3.
-      * PROPRIEDADE PARA COR DE FUNDO DO TEXTO TITULO FORCANDO TER MESMA COR DA BARRA
+      * PROPRIEDADE PARA COR DE FUNDO DO TITULO, MESMA COR DA BARRA
                 10 LINE 01 COLUMN 45 PIC X(29)
                    BACKGROUND-COLOR 3  FOREGROUND-COLOR 0
                               FROM WRK-TITULO.
@@ -38,9 +152,10 @@
                 10 LINE 02 COLUMN 01 PIC X(25) ERASE EOL
                    BACKGROUND-COLOR 1 FROM WRK-MODULO.
 
-
       * OPCOES DE MENU
-       01 MENU.
+      * RENOMEADO DE "MENU" PARA "TELA-MENU": MENU E PALAVRA RESERVADA
+      * NESTE COMPILADOR E IMPEDIA A COMPILACAO DO PROGRAMA.
+       01 TELA-MENU.
             05 LINE 07 COLUMN 15 VALUE '1 - INCLUIR'.
             05 LINE 08 COLUMN 15 VALUE '2 - CONSULTAR'.
             05 LINE 09 COLUMN 15 VALUE '3 - ALTERAR'.
@@ -49,42 +164,757 @@
             05 LINE 12 COLUMN 15 VALUE 'X - SAIR'.
             05 LINE 13 COLUMN 15 VALUE 'OPCAO......: ' .
             05 LINE 13 COLUMN 28 USING WRK-OPCAO.
+
+      * TELA DE CADASTRO (REQ 000)
+       01 TELA-INCLUIR.
+            05 LINE 04 COLUMN 15 VALUE 'NOME..........: '.
+            05 LINE 04 COLUMN 32 PIC X(40) USING CLI-NOME.
+            05 LINE 05 COLUMN 15 VALUE 'ENDERECO......: '.
+            05 LINE 05 COLUMN 32 PIC X(40) USING CLI-ENDERECO.
+            05 LINE 06 COLUMN 15 VALUE 'CIDADE........: '.
+            05 LINE 06 COLUMN 32 PIC X(20) USING CLI-CIDADE.
+            05 LINE 07 COLUMN 15 VALUE 'CPF/CNPJ......: '.
+            05 LINE 07 COLUMN 32 PIC X(14) USING CLI-CPF-CNPJ.
+            05 LINE 08 COLUMN 15 VALUE 'TELEFONE......: '.
+            05 LINE 08 COLUMN 32 PIC X(15) USING CLI-TELEFONE.
+
+       01 TELA-CONFIRMA-INCLUSAO.
+            05 LINE 10 COLUMN 15 VALUE 'CONFIRMA A INCLUSAO (S/N): '.
+            05 LINE 10 COLUMN 43 PIC X(1) USING WRK-CONFIRMA.
+
+      * TELA DE BUSCA POR CHAVE (REQ 001)
+       01 TELA-CHAVE.
+            05 LINE 07 COLUMN 15 VALUE 'CPF/CNPJ DO CLIENTE: '.
+            05 LINE 07 COLUMN 37 PIC X(14) USING WRK-CHAVE-BUSCA.
+
+      * TELA DE DETALHE (REQ 001)
+       01 TELA-DETALHE.
+            05 LINE 04 COLUMN 15 VALUE 'NOME..........: '.
+            05 LINE 04 COLUMN 32 PIC X(40) FROM CLI-NOME.
+            05 LINE 05 COLUMN 15 VALUE 'ENDERECO......: '.
+            05 LINE 05 COLUMN 32 PIC X(40) FROM CLI-ENDERECO.
+            05 LINE 06 COLUMN 15 VALUE 'CIDADE........: '.
+            05 LINE 06 COLUMN 32 PIC X(20) FROM CLI-CIDADE.
+            05 LINE 07 COLUMN 15 VALUE 'CPF/CNPJ......: '.
+            05 LINE 07 COLUMN 32 PIC X(14) FROM CLI-CPF-CNPJ.
+            05 LINE 08 COLUMN 15 VALUE 'TELEFONE......: '.
+            05 LINE 08 COLUMN 32 PIC X(15) FROM CLI-TELEFONE.
+            05 LINE 09 COLUMN 15 VALUE 'STATUS........: '.
+            05 LINE 09 COLUMN 32 PIC X(7) FROM CLI-STATUS.
+
+      * TELAS DE ALTERACAO (REQ 002)
+       01 TELA-ALTERAR-ATUAL.
+            05 LINE 03 COLUMN 15 VALUE 'DADOS ATUAIS - TECLE ENTER'.
+            05 LINE 04 COLUMN 15 VALUE 'NOME..........: '.
+            05 LINE 04 COLUMN 32 PIC X(40) FROM CLI-NOME.
+            05 LINE 05 COLUMN 15 VALUE 'ENDERECO......: '.
+            05 LINE 05 COLUMN 32 PIC X(40) FROM CLI-ENDERECO.
+            05 LINE 06 COLUMN 15 VALUE 'CIDADE........: '.
+            05 LINE 06 COLUMN 32 PIC X(20) FROM CLI-CIDADE.
+            05 LINE 07 COLUMN 15 VALUE 'TELEFONE......: '.
+            05 LINE 07 COLUMN 32 PIC X(15) FROM CLI-TELEFONE.
+
+       01 TELA-ALTERAR-NOVO.
+            05 LINE 03 COLUMN 15 VALUE 'INFORME OS NOVOS DADOS'.
+            05 LINE 04 COLUMN 15 VALUE 'NOME..........: '.
+            05 LINE 04 COLUMN 32 PIC X(40) USING CLI-NOME.
+            05 LINE 05 COLUMN 15 VALUE 'ENDERECO......: '.
+            05 LINE 05 COLUMN 32 PIC X(40) USING CLI-ENDERECO.
+            05 LINE 06 COLUMN 15 VALUE 'CIDADE........: '.
+            05 LINE 06 COLUMN 32 PIC X(20) USING CLI-CIDADE.
+            05 LINE 07 COLUMN 15 VALUE 'TELEFONE......: '.
+            05 LINE 07 COLUMN 32 PIC X(15) USING CLI-TELEFONE.
+
+       01 TELA-CONFIRMA-ALTERACAO.
+            05 LINE 03 COLUMN 15 VALUE 'CONFIRMACAO DA ALTERACAO'.
+            05 LINE 05 COLUMN 15 VALUE 'NOME.....: '.
+            05 LINE 05 COLUMN 27 PIC X(40) FROM WRK-ANT-NOME.
+            05 LINE 06 COLUMN 27 PIC X(40) FROM CLI-NOME.
+            05 LINE 08 COLUMN 15 VALUE 'ENDERECO.: '.
+            05 LINE 08 COLUMN 27 PIC X(40) FROM WRK-ANT-ENDERECO.
+            05 LINE 09 COLUMN 27 PIC X(40) FROM CLI-ENDERECO.
+            05 LINE 11 COLUMN 15 VALUE 'CIDADE...: '.
+            05 LINE 11 COLUMN 27 PIC X(20) FROM WRK-ANT-CIDADE.
+            05 LINE 12 COLUMN 27 PIC X(20) FROM CLI-CIDADE.
+            05 LINE 14 COLUMN 15 VALUE 'TELEFONE.: '.
+            05 LINE 14 COLUMN 27 PIC X(15) FROM WRK-ANT-TELEFONE.
+            05 LINE 15 COLUMN 27 PIC X(15) FROM CLI-TELEFONE.
+            05 LINE 17 COLUMN 15 VALUE 'CONFIRMA A ALTERACAO (S/N): '.
+            05 LINE 17 COLUMN 44 PIC X(1) USING WRK-CONFIRMA.
+
+      * TELA DE CONFIRMACAO DA EXCLUSAO LOGICA (REQ 003)
+       01 TELA-CONFIRMA-EXCLUSAO.
+            05 LINE 11 COLUMN 15 VALUE 'CONFIRMA A DESATIVACAO (S/N): '.
+            05 LINE 11 COLUMN 46 PIC X(1) USING WRK-CONFIRMA.
+
+       01 TELA-RELATORIO-REINICIO.
+            05 LINE 11 COLUMN 15 VALUE
+               'RETOMAR DO ULTIMO CHECKPOINT (S/N): '.
+            05 LINE 11 COLUMN 52 PIC X(1) USING WRK-REINICIA.
+
+       01 TELA-LOGIN.
+            05 LINE 10 COLUMN 15 VALUE 'OPERADOR: '.
+            05 LINE 10 COLUMN 25 PIC X(8) USING WRK-LOGIN-ID.
+            05 LINE 12 COLUMN 15 VALUE 'SENHA   : '.
+            05 LINE 12 COLUMN 25 PIC X(8) USING WRK-LOGIN-SENHA
+               NO-ECHO.
       ******************************************************************
        PROCEDURE DIVISION.
       ******************************************************************
        0001-PRINCIPAL SECTION.
-            PERFORM 1000-INICIAR.
-            PERFORM 2000-PROCESSAR.
+            PERFORM 0600-ABRIR-ARQUIVOS.
+            PERFORM 0500-LOGIN.
+            IF WRK-LOGIN-OK = 'S'
+                PERFORM UNTIL WRK-OPCAO = 'X'
+                    PERFORM 1000-INICIAR
+                    PERFORM 2000-PROCESSAR
+                END-PERFORM
+            END-IF.
             PERFORM 3000-FINALIZAR.
             STOP RUN.
 
+      * ABRE OS ARQUIVOS QUE FICAM ABERTOS DURANTE TODA A SESSAO
+       0600-ABRIR-ARQUIVOS.
+            OPEN I-O CLIENTES-MASTER.
+            IF WRK-STATUS-MASTER = '35'
+                OPEN OUTPUT CLIENTES-MASTER
+                CLOSE CLIENTES-MASTER
+                OPEN I-O CLIENTES-MASTER
+            END-IF.
+            OPEN EXTEND CLIENTES-LOG.
+            IF WRK-STATUS-LOG = '05' OR WRK-STATUS-LOG = '35'
+                OPEN OUTPUT CLIENTES-LOG
+                CLOSE CLIENTES-LOG
+                OPEN EXTEND CLIENTES-LOG
+            END-IF.
+            OPEN INPUT CLIENTES-OPER.
+            IF WRK-STATUS-OPER NOT = '00'
+                MOVE 'S' TO WRK-OPER-INDISPONIVEL
+            END-IF.
+
+      * SOLICITA OPERADOR E SENHA E VALIDA CONTRA A CLIENTES-OPER
+      * (REQ 009); PERMITE ATE 3 TENTATIVAS ANTES DE ENCERRAR
+       0500-LOGIN.
+            MOVE 0 TO WRK-TENTATIVAS.
+            MOVE 'N' TO WRK-LOGIN-OK.
+            IF WRK-OPER-INDISPONIVEL = 'S'
+                DISPLAY TELA
+                DISPLAY 'ARQUIVO DE OPERADORES INDISPONIVEL' AT 2001
+                ACCEPT WRK-TECLA AT 1620
+            ELSE
+                PERFORM UNTIL WRK-LOGIN-OK = 'S' OR WRK-TENTATIVAS >= 3
+                    ADD 1 TO WRK-TENTATIVAS
+                    MOVE SPACES TO WRK-LOGIN-ID
+                    MOVE SPACES TO WRK-LOGIN-SENHA
+                    DISPLAY TELA
+                    DISPLAY TELA-LOGIN
+                    ACCEPT TELA-LOGIN
+                    MOVE WRK-LOGIN-ID TO OPER-ID
+                    READ CLIENTES-OPER
+                        INVALID KEY
+                            DISPLAY 'OPERADOR NAO ENCONTRADO' AT 2001
+                        NOT INVALID KEY
+                            IF OPER-SENHA = WRK-LOGIN-SENHA
+                                MOVE 'S' TO WRK-LOGIN-OK
+                                MOVE WRK-LOGIN-ID TO WRK-LOG-OPERADOR
+                            ELSE
+                                DISPLAY 'SENHA INVALIDA' AT 2001
+                            END-IF
+                    END-READ
+                    IF WRK-LOGIN-OK NOT = 'S'
+                        ACCEPT WRK-TECLA AT 2201
+                    END-IF
+                END-PERFORM
+                CLOSE CLIENTES-OPER
+                IF WRK-LOGIN-OK NOT = 'S'
+                    DISPLAY TELA
+                    DISPLAY 'ACESSO NEGADO - ENCERRANDO' AT 2001
+                    ACCEPT WRK-TECLA AT 1620
+                END-IF
+            END-IF.
+
        1000-INICIAR.
             DISPLAY TELA.
-            ACCEPT MENU.
+            DISPLAY TELA-MENU.
+            ACCEPT TELA-MENU.
        2000-PROCESSAR.
+            PERFORM 2010-LOG-OPCAO.
       * SWITCH DO COBOL VERIFICA QUAL OPCAO FOI ESCOLHIDA PELO USUARIO.
             EVALUATE WRK-OPCAO
               WHEN 1
                PERFORM 5000-INCLUIR
               WHEN 2
-                CONTINUE
+                PERFORM 6000-CONSULTAR
               WHEN 3
-                CONTINUE
+                PERFORM 7000-ALTERAR
               WHEN 4
-                CONTINUE
+                PERFORM 8000-EXCLUIR
               WHEN 5
-                CONTINUE
+                PERFORM 9000-RELATORIO
               WHEN OTHER
                 IF WRK-OPCAO NOT EQUAL 'X'
                     DISPLAY 'ENTRE COM OPCAO CORRETA'
                 END-IF
             END-EVALUATE.
 
+      * REGISTRA NA TRILHA DE AUDITORIA QUAL OPCAO DE MENU FOI
+      * SELECIONADA PELO OPERADOR LOGADO (REQ 009)
+       2010-LOG-OPCAO.
+            STRING 'OPCAO-' WRK-OPCAO DELIMITED BY SIZE
+                   INTO WRK-LOG-OPERACAO
+            END-STRING.
+            MOVE SPACES TO WRK-LOG-CHAVE.
+            MOVE SPACES TO WRK-LOG-CAMPOS.
+            PERFORM 9100-GRAVAR-LOG.
 
        3000-FINALIZAR.
-             CONTINUE.
+             CLOSE CLIENTES-MASTER.
+             CLOSE CLIENTES-LOG.
+
+      * GRAVA UMA LINHA NA TRILHA DE AUDITORIA (REQ 006)
+       9100-GRAVAR-LOG.
+            MOVE SPACES TO LOG-REC.
+            MOVE WRK-LOG-OPERADOR TO LOG-OPERADOR.
+            ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.
+            MOVE WRK-DATA-SISTEMA TO LOG-DATA.
+            ACCEPT LOG-HORA FROM TIME.
+            MOVE WRK-LOG-OPERACAO TO LOG-OPERACAO.
+            MOVE WRK-LOG-CHAVE TO LOG-CHAVE.
+            MOVE WRK-LOG-CAMPOS TO LOG-CAMPOS.
+            WRITE LOG-REC.
 
+      *-----------------------------------------------------------------
+      * INCLUSAO DE CLIENTE (REQ 000)
+      *-----------------------------------------------------------------
        5000-INCLUIR.
-             MOVE 'MODULO - INCLUSAO ' TO WRK-MODULO.
+             MOVE 'MODULO - INCLUSAO        ' TO WRK-MODULO.
+             MOVE SPACES TO CLIENTE-REC.
+             MOVE 'N' TO WRK-OPCAO-VALIDA.
+             PERFORM UNTIL WRK-OPCAO-VALIDA = 'S'
+                 MOVE SPACES TO WRK-MSG-ERRO
+                 DISPLAY TELA
+                 DISPLAY TELA-INCLUIR
+                 ACCEPT TELA-INCLUIR
+                 PERFORM 5100-VALIDAR-CPF-CNPJ
+                 IF WRK-CPF-VALIDO NOT = 'S'
+                     MOVE 'CPF/CNPJ INVALIDO - DIGITO VERIFICADOR'
+                       TO WRK-MSG-ERRO
+                 ELSE
+                     PERFORM 5200-VERIFICAR-DUPLICIDADE
+                     IF WRK-DUPLICADO = 'S'
+                         MOVE 'CPF/CNPJ JA CADASTRADO' TO WRK-MSG-ERRO
+                     ELSE
+                         MOVE 'S' TO WRK-OPCAO-VALIDA
+                     END-IF
+                 END-IF
+                 IF WRK-OPCAO-VALIDA NOT = 'S'
+                     DISPLAY WRK-MSG-ERRO AT 2001
+                     ACCEPT WRK-TECLA AT 2201
+                 END-IF
+             END-PERFORM.
+             MOVE 'N' TO WRK-CONFIRMA.
              DISPLAY TELA.
+             DISPLAY TELA-INCLUIR.
+             DISPLAY TELA-CONFIRMA-INCLUSAO.
+             ACCEPT TELA-CONFIRMA-INCLUSAO.
+             IF WRK-CONFIRMA = 'S'
+                 ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+                 MOVE WRK-DATA-SISTEMA TO CLI-DT-INCLUSAO
+                 MOVE ZEROS TO CLI-DT-ALTERACAO
+                 MOVE ZEROS TO CLI-DT-EXCLUSAO
+                 MOVE 'ATIVO' TO CLI-STATUS
+                 WRITE CLIENTE-REC
+                     INVALID KEY
+                         DISPLAY 'ERRO AO GRAVAR CLIENTE' AT 2001
+                     NOT INVALID KEY
+                         MOVE 'INCLUIR' TO WRK-LOG-OPERACAO
+                         MOVE CLI-CPF-CNPJ TO WRK-LOG-CHAVE
+                         MOVE 'NOME,ENDERECO,CIDADE,TELEFONE,CPF-CNPJ'
+                             TO WRK-LOG-CAMPOS
+                         PERFORM 9100-GRAVAR-LOG
+                 END-WRITE
+             ELSE
+                 DISPLAY 'INCLUSAO CANCELADA' AT 2001
+             END-IF.
              ACCEPT WRK-TECLA AT 1620.
+
+      * VALIDACAO DO DIGITO VERIFICADOR DE CPF/CNPJ (REQ 005)
+       5100-VALIDAR-CPF-CNPJ.
+            MOVE 'S' TO WRK-CPF-VALIDO.
+            PERFORM 5110-CALCULAR-TAMANHO-CHAVE.
+            EVALUATE WRK-CPF-TAM
+                WHEN 11
+                    PERFORM 5120-VALIDAR-CPF
+                WHEN 14
+                    PERFORM 5130-VALIDAR-CNPJ
+                WHEN OTHER
+                    MOVE 'N' TO WRK-CPF-VALIDO
+            END-EVALUATE.
+            IF WRK-CPF-VALIDO = 'S'
+                PERFORM 5140-VERIFICAR-DIGITOS-REPETIDOS
+                IF WRK-CPF-REPETIDO = 'S'
+                    MOVE 'N' TO WRK-CPF-VALIDO
+                END-IF
+            END-IF.
+
+       5110-CALCULAR-TAMANHO-CHAVE.
+            MOVE 0 TO WRK-CPF-TAM.
+            PERFORM VARYING WRK-I FROM 14 BY -1
+                    UNTIL WRK-I < 1 OR WRK-CPF-TAM NOT = 0
+                IF CLI-CPF-CNPJ(WRK-I:1) NOT = SPACE
+                    MOVE WRK-I TO WRK-CPF-TAM
+                END-IF
+            END-PERFORM.
+
+      * REJEITA CPF/CNPJ COM TODOS OS DIGITOS IGUAIS (000.000.000-00,
+      * 111...11 ETC.) - PASSAM NO DIGITO VERIFICADOR MAS NUNCA SAO
+      * UM CPF/CNPJ REAL; E O JEITO MAIS COMUM DE "FURAR" O CAMPO
+      * OBRIGATORIO DE CPF/CNPJ (REQ 005)
+       5140-VERIFICAR-DIGITOS-REPETIDOS.
+            MOVE 'S' TO WRK-CPF-REPETIDO.
+            PERFORM VARYING WRK-I FROM 2 BY 1 UNTIL WRK-I > WRK-CPF-TAM
+                IF CLI-CPF-CNPJ(WRK-I:1) NOT = CLI-CPF-CNPJ(1:1)
+                    MOVE 'N' TO WRK-CPF-REPETIDO
+                END-IF
+            END-PERFORM.
+
+       5120-VALIDAR-CPF.
+            IF CLI-CPF-CNPJ(1:11) NOT NUMERIC
+                MOVE 'N' TO WRK-CPF-VALIDO
+            ELSE
+                MOVE 0 TO WRK-SOMA
+                PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 9
+                    COMPUTE WRK-DIGITO =
+                        FUNCTION NUMVAL(CLI-CPF-CNPJ(WRK-I:1))
+                    COMPUTE WRK-PESO = 11 - WRK-I
+                    COMPUTE WRK-SOMA =
+                        WRK-SOMA + (WRK-DIGITO * WRK-PESO)
+                END-PERFORM
+                COMPUTE WRK-RESTO = FUNCTION MOD(WRK-SOMA 11)
+                IF WRK-RESTO < 2
+                    MOVE 0 TO WRK-DV1
+                ELSE
+                    COMPUTE WRK-DV1 = 11 - WRK-RESTO
+                END-IF
+                COMPUTE WRK-DIGITO-INFORMADO =
+                    FUNCTION NUMVAL(CLI-CPF-CNPJ(10:1))
+                IF WRK-DV1 NOT = WRK-DIGITO-INFORMADO
+                    MOVE 'N' TO WRK-CPF-VALIDO
+                ELSE
+                    MOVE 0 TO WRK-SOMA
+                    PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 10
+                        COMPUTE WRK-DIGITO =
+                            FUNCTION NUMVAL(CLI-CPF-CNPJ(WRK-I:1))
+                        COMPUTE WRK-PESO = 12 - WRK-I
+                        COMPUTE WRK-SOMA =
+                            WRK-SOMA + (WRK-DIGITO * WRK-PESO)
+                    END-PERFORM
+                    COMPUTE WRK-RESTO = FUNCTION MOD(WRK-SOMA 11)
+                    IF WRK-RESTO < 2
+                        MOVE 0 TO WRK-DV2
+                    ELSE
+                        COMPUTE WRK-DV2 = 11 - WRK-RESTO
+                    END-IF
+                    COMPUTE WRK-DIGITO-INFORMADO =
+                        FUNCTION NUMVAL(CLI-CPF-CNPJ(11:1))
+                    IF WRK-DV2 NOT = WRK-DIGITO-INFORMADO
+                        MOVE 'N' TO WRK-CPF-VALIDO
+                    END-IF
+                END-IF
+            END-IF.
+
+       5130-VALIDAR-CNPJ.
+            IF CLI-CPF-CNPJ(1:14) NOT NUMERIC
+                MOVE 'N' TO WRK-CPF-VALIDO
+            ELSE
+                MOVE 0 TO WRK-SOMA
+                PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 12
+                    COMPUTE WRK-DIGITO =
+                        FUNCTION NUMVAL(CLI-CPF-CNPJ(WRK-I:1))
+                    COMPUTE WRK-PESO =
+                        FUNCTION MOD(12 - WRK-I 8) + 2
+                    COMPUTE WRK-SOMA =
+                        WRK-SOMA + (WRK-DIGITO * WRK-PESO)
+                END-PERFORM
+                COMPUTE WRK-RESTO = FUNCTION MOD(WRK-SOMA 11)
+                IF WRK-RESTO < 2
+                    MOVE 0 TO WRK-DV1
+                ELSE
+                    COMPUTE WRK-DV1 = 11 - WRK-RESTO
+                END-IF
+                COMPUTE WRK-DIGITO-INFORMADO =
+                    FUNCTION NUMVAL(CLI-CPF-CNPJ(13:1))
+                IF WRK-DV1 NOT = WRK-DIGITO-INFORMADO
+                    MOVE 'N' TO WRK-CPF-VALIDO
+                ELSE
+                    MOVE 0 TO WRK-SOMA
+                    PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 13
+                        COMPUTE WRK-DIGITO =
+                            FUNCTION NUMVAL(CLI-CPF-CNPJ(WRK-I:1))
+                        COMPUTE WRK-PESO =
+                            FUNCTION MOD(13 - WRK-I 8) + 2
+                        COMPUTE WRK-SOMA =
+                            WRK-SOMA + (WRK-DIGITO * WRK-PESO)
+                    END-PERFORM
+                    COMPUTE WRK-RESTO = FUNCTION MOD(WRK-SOMA 11)
+                    IF WRK-RESTO < 2
+                        MOVE 0 TO WRK-DV2
+                    ELSE
+                        COMPUTE WRK-DV2 = 11 - WRK-RESTO
+                    END-IF
+                    COMPUTE WRK-DIGITO-INFORMADO =
+                        FUNCTION NUMVAL(CLI-CPF-CNPJ(14:1))
+                    IF WRK-DV2 NOT = WRK-DIGITO-INFORMADO
+                        MOVE 'N' TO WRK-CPF-VALIDO
+                    END-IF
+                END-IF
+            END-IF.
+
+      * VERIFICA SE O CPF/CNPJ JA EXISTE NA CLIENTES-MASTER (REQ 005)
+      * O READ ABAIXO REUTILIZA O BUFFER CLIENTE-REC, QUE E O MESMO
+      * QUE A TELA-INCLUIR ESTA EDITANDO; OS DEMAIS CAMPOS SAO
+      * SALVOS E RESTAURADOS PARA NAO PERDER O QUE O OPERADOR DIGITOU
+       5200-VERIFICAR-DUPLICIDADE.
+            MOVE 'N' TO WRK-DUPLICADO.
+            MOVE CLI-NOME TO WRK-SALVA-NOME.
+            MOVE CLI-ENDERECO TO WRK-SALVA-ENDERECO.
+            MOVE CLI-CIDADE TO WRK-SALVA-CIDADE.
+            MOVE CLI-TELEFONE TO WRK-SALVA-TELEFONE.
+            READ CLIENTES-MASTER
+                INVALID KEY
+                    CONTINUE
+                NOT INVALID KEY
+                    MOVE 'S' TO WRK-DUPLICADO
+            END-READ.
+            MOVE WRK-SALVA-NOME TO CLI-NOME.
+            MOVE WRK-SALVA-ENDERECO TO CLI-ENDERECO.
+            MOVE WRK-SALVA-CIDADE TO CLI-CIDADE.
+            MOVE WRK-SALVA-TELEFONE TO CLI-TELEFONE.
+
+      *-----------------------------------------------------------------
+      * CONSULTA DE CLIENTE POR CHAVE (REQ 001)
+      *-----------------------------------------------------------------
+       6000-CONSULTAR.
+            MOVE 'MODULO - CONSULTA        ' TO WRK-MODULO.
+            MOVE SPACES TO WRK-CHAVE-BUSCA.
+            DISPLAY TELA.
+            DISPLAY TELA-CHAVE.
+            ACCEPT TELA-CHAVE.
+            MOVE SPACES TO CLIENTE-REC.
+            MOVE WRK-CHAVE-BUSCA TO CLI-CPF-CNPJ.
+            READ CLIENTES-MASTER
+                INVALID KEY
+                    DISPLAY TELA
+                    DISPLAY 'CLIENTE NAO ENCONTRADO' AT 2001
+                NOT INVALID KEY
+                    DISPLAY TELA
+                    DISPLAY TELA-DETALHE
+            END-READ.
+            ACCEPT WRK-TECLA AT 1620.
+
+      *-----------------------------------------------------------------
+      * ALTERACAO DE CLIENTE COM CONFIRMACAO ANTES/DEPOIS (REQ 002)
+      *-----------------------------------------------------------------
+       7000-ALTERAR.
+            MOVE 'MODULO - ALTERACAO       ' TO WRK-MODULO.
+            MOVE SPACES TO WRK-CHAVE-BUSCA.
+            DISPLAY TELA.
+            DISPLAY TELA-CHAVE.
+            ACCEPT TELA-CHAVE.
+            MOVE SPACES TO CLIENTE-REC.
+            MOVE WRK-CHAVE-BUSCA TO CLI-CPF-CNPJ.
+            READ CLIENTES-MASTER
+                INVALID KEY
+                    DISPLAY TELA
+                    DISPLAY 'CLIENTE NAO ENCONTRADO' AT 2001
+                    ACCEPT WRK-TECLA AT 1620
+                NOT INVALID KEY
+                    PERFORM 7100-CAPTURAR-ALTERACAO
+            END-READ.
+
+       7100-CAPTURAR-ALTERACAO.
+            MOVE CLI-NOME TO WRK-ANT-NOME.
+            MOVE CLI-ENDERECO TO WRK-ANT-ENDERECO.
+            MOVE CLI-CIDADE TO WRK-ANT-CIDADE.
+            MOVE CLI-TELEFONE TO WRK-ANT-TELEFONE.
+            DISPLAY TELA.
+            DISPLAY TELA-ALTERAR-ATUAL.
+            ACCEPT WRK-TECLA AT 1620.
+            DISPLAY TELA.
+            DISPLAY TELA-ALTERAR-NOVO.
+            ACCEPT TELA-ALTERAR-NOVO.
+            MOVE 'N' TO WRK-CONFIRMA.
+            DISPLAY TELA.
+            DISPLAY TELA-CONFIRMA-ALTERACAO.
+            ACCEPT TELA-CONFIRMA-ALTERACAO.
+            IF WRK-CONFIRMA = 'S'
+                ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+                MOVE WRK-DATA-SISTEMA TO CLI-DT-ALTERACAO
+                REWRITE CLIENTE-REC
+                    INVALID KEY
+                        DISPLAY 'ERRO AO GRAVAR ALTERACAO' AT 2001
+                    NOT INVALID KEY
+                        MOVE 'ALTERAR' TO WRK-LOG-OPERACAO
+                        MOVE CLI-CPF-CNPJ TO WRK-LOG-CHAVE
+                        PERFORM 7110-MONTAR-CAMPOS-ALTERADOS
+                        PERFORM 9100-GRAVAR-LOG
+                END-REWRITE
+            ELSE
+                DISPLAY 'ALTERACAO CANCELADA' AT 2001
+            END-IF.
+            ACCEPT WRK-TECLA AT 1620.
+
+      * MONTA EM WRK-LOG-CAMPOS A LISTA DOS CAMPOS REALMENTE
+      * ALTERADOS, PARA A TRILHA DE AUDITORIA PODER RESPONDER QUAL
+      * DADO FOI TOCADO EM CADA ALTERACAO (REQ 006)
+       7110-MONTAR-CAMPOS-ALTERADOS.
+            MOVE SPACES TO WRK-LOG-CAMPOS.
+            MOVE 1 TO WRK-LOG-PONTEIRO.
+            IF WRK-ANT-NOME NOT = CLI-NOME
+                STRING 'NOME,' DELIMITED BY SIZE
+                    INTO WRK-LOG-CAMPOS
+                    WITH POINTER WRK-LOG-PONTEIRO
+                END-STRING
+            END-IF.
+            IF WRK-ANT-ENDERECO NOT = CLI-ENDERECO
+                STRING 'ENDERECO,' DELIMITED BY SIZE
+                    INTO WRK-LOG-CAMPOS
+                    WITH POINTER WRK-LOG-PONTEIRO
+                END-STRING
+            END-IF.
+            IF WRK-ANT-CIDADE NOT = CLI-CIDADE
+                STRING 'CIDADE,' DELIMITED BY SIZE
+                    INTO WRK-LOG-CAMPOS
+                    WITH POINTER WRK-LOG-PONTEIRO
+                END-STRING
+            END-IF.
+            IF WRK-ANT-TELEFONE NOT = CLI-TELEFONE
+                STRING 'TELEFONE,' DELIMITED BY SIZE
+                    INTO WRK-LOG-CAMPOS
+                    WITH POINTER WRK-LOG-PONTEIRO
+                END-STRING
+            END-IF.
+            IF WRK-LOG-PONTEIRO = 1
+                MOVE 'NENHUM CAMPO ALTERADO' TO WRK-LOG-CAMPOS
+            END-IF.
+
+      *-----------------------------------------------------------------
+      * EXCLUSAO LOGICA (SOFT DELETE) DE CLIENTE (REQ 003)
+      *-----------------------------------------------------------------
+       8000-EXCLUIR.
+            MOVE 'MODULO - EXCLUSAO        ' TO WRK-MODULO.
+            MOVE SPACES TO WRK-CHAVE-BUSCA.
+            DISPLAY TELA.
+            DISPLAY TELA-CHAVE.
+            ACCEPT TELA-CHAVE.
+            MOVE SPACES TO CLIENTE-REC.
+            MOVE WRK-CHAVE-BUSCA TO CLI-CPF-CNPJ.
+            READ CLIENTES-MASTER
+                INVALID KEY
+                    DISPLAY TELA
+                    DISPLAY 'CLIENTE NAO ENCONTRADO' AT 2001
+                    ACCEPT WRK-TECLA AT 1620
+                NOT INVALID KEY
+                    PERFORM 8100-CONFIRMAR-EXCLUSAO
+            END-READ.
+
+       8100-CONFIRMAR-EXCLUSAO.
+            IF CLI-STATUS = 'INATIVO'
+                DISPLAY TELA
+                DISPLAY 'CLIENTE JA ESTA INATIVO' AT 2001
+                ACCEPT WRK-TECLA AT 1620
+            ELSE
+                MOVE 'N' TO WRK-CONFIRMA
+                DISPLAY TELA
+                DISPLAY TELA-DETALHE
+                DISPLAY TELA-CONFIRMA-EXCLUSAO
+                ACCEPT TELA-CONFIRMA-EXCLUSAO
+                IF WRK-CONFIRMA = 'S'
+                    ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+                    MOVE 'INATIVO' TO CLI-STATUS
+                    MOVE WRK-DATA-SISTEMA TO CLI-DT-EXCLUSAO
+                    REWRITE CLIENTE-REC
+                        INVALID KEY
+                            DISPLAY 'ERRO AO DESATIVAR CLIENTE' AT 2001
+                        NOT INVALID KEY
+                            MOVE 'EXCLUIR' TO WRK-LOG-OPERACAO
+                            MOVE CLI-CPF-CNPJ TO WRK-LOG-CHAVE
+                            MOVE 'STATUS=INATIVO' TO WRK-LOG-CAMPOS
+                            PERFORM 9100-GRAVAR-LOG
+                    END-REWRITE
+                ELSE
+                    DISPLAY 'EXCLUSAO CANCELADA' AT 2001
+                END-IF
+                ACCEPT WRK-TECLA AT 1620
+            END-IF.
+
+      *-----------------------------------------------------------------
+      * RELATORIO DE CLIENTES (REQ 004)
+      *-----------------------------------------------------------------
+       9000-RELATORIO.
+            MOVE 'MODULO - RELATORIO       ' TO WRK-MODULO.
+            MOVE 0 TO WRK-PAGINA.
+            MOVE 0 TO WRK-LINHA.
+            MOVE 0 TO WRK-CONT-REG.
+            MOVE 'N' TO WRK-EOF.
+            MOVE 'N' TO WRK-REINICIA.
+            MOVE 'N' TO WRK-RPT-ABERTO.
+            DISPLAY TELA.
+            DISPLAY TELA-RELATORIO-REINICIO.
+            ACCEPT TELA-RELATORIO-REINICIO.
+            MOVE 'N' TO WRK-EOF.
+            IF WRK-REINICIA = 'S'
+                PERFORM 9020-LER-CHECKPOINT
+            END-IF.
+            IF WRK-REINICIA NOT = 'S' OR WRK-CKPT-ENCONTRADO NOT = 'S'
+                PERFORM 9060-LIMPAR-CHECKPOINT
+                OPEN OUTPUT CLIENTES-RPT
+                IF WRK-STATUS-RPT NOT = '00'
+                    DISPLAY 'ERRO AO ABRIR ARQUIVO DE RELATORIO'
+                        AT 2001
+                    MOVE 'S' TO WRK-EOF
+                ELSE
+                    MOVE 'S' TO WRK-RPT-ABERTO
+                    MOVE LOW-VALUES TO CLI-CPF-CNPJ
+                    START CLIENTES-MASTER
+                            KEY IS NOT LESS THAN CLI-CPF-CNPJ
+                        INVALID KEY
+                            MOVE 'S' TO WRK-EOF
+                    END-START
+                END-IF
+            END-IF.
+            PERFORM UNTIL WRK-EOF = 'S'
+                READ CLIENTES-MASTER NEXT RECORD
+                    AT END
+                        MOVE 'S' TO WRK-EOF
+                    NOT AT END
+                        PERFORM 9030-IMPRIMIR-LINHA
+                        ADD 1 TO WRK-CONT-REG
+                        COMPUTE WRK-RESTO-CKPT =
+                            FUNCTION MOD(WRK-CONT-REG
+                                         WRK-CKPT-INTERVALO)
+                        IF WRK-RESTO-CKPT = 0
+                            PERFORM 9040-GRAVAR-CHECKPOINT
+                        END-IF
+                END-READ
+            END-PERFORM.
+            IF WRK-RPT-ABERTO = 'S'
+                PERFORM 9050-IMPRIMIR-RODAPE
+                CLOSE CLIENTES-RPT
+                PERFORM 9060-LIMPAR-CHECKPOINT
+            END-IF.
+            ACCEPT WRK-TECLA AT 1620.
+
+      * CARREGA O ULTIMO CHECKPOINT GRAVADO E REABRE O RELATORIO PARA
+      * CONTINUAR A PARTIR DELE, SEM REIMPRIMIR DO INICIO (REQ 008)
+       9020-LER-CHECKPOINT.
+            MOVE 'N' TO WRK-CKPT-ENCONTRADO.
+            OPEN INPUT CLIENTES-CKPT.
+            IF WRK-STATUS-CKPT = '00'
+                READ CLIENTES-CKPT
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE 'S' TO WRK-CKPT-ENCONTRADO
+                        MOVE CKPT-CONTADOR TO WRK-CONT-REG
+                        MOVE CKPT-PAGINA TO WRK-PAGINA
+                        MOVE CKPT-CHAVE TO CLI-CPF-CNPJ
+                END-READ
+            END-IF.
+            CLOSE CLIENTES-CKPT.
+            IF WRK-CKPT-ENCONTRADO = 'S'
+                OPEN EXTEND CLIENTES-RPT
+                IF WRK-STATUS-RPT = '05' OR WRK-STATUS-RPT = '35'
+                    OPEN OUTPUT CLIENTES-RPT
+                    CLOSE CLIENTES-RPT
+                    OPEN EXTEND CLIENTES-RPT
+                END-IF
+                IF WRK-STATUS-RPT NOT = '00'
+                    DISPLAY 'ERRO AO ABRIR ARQUIVO DE RELATORIO'
+                        AT 2001
+                    MOVE 'S' TO WRK-EOF
+                ELSE
+                    MOVE 'S' TO WRK-RPT-ABERTO
+                    START CLIENTES-MASTER
+                            KEY IS GREATER THAN CLI-CPF-CNPJ
+                        INVALID KEY
+                            MOVE 'S' TO WRK-EOF
+                    END-START
+                END-IF
+            END-IF.
+
+      * GRAVA A CHAVE E O CONTADOR ATUAIS COMO NOVO CHECKPOINT (REQ 008)
+       9040-GRAVAR-CHECKPOINT.
+            OPEN OUTPUT CLIENTES-CKPT.
+            IF WRK-STATUS-CKPT NOT = '00'
+                DISPLAY 'ERRO AO GRAVAR CHECKPOINT' AT 2001
+            ELSE
+                MOVE CLI-CPF-CNPJ TO CKPT-CHAVE
+                MOVE WRK-CONT-REG TO CKPT-CONTADOR
+                MOVE WRK-PAGINA TO CKPT-PAGINA
+                WRITE CKPT-REC
+                CLOSE CLIENTES-CKPT
+            END-IF.
+
+      * REMOVE O CHECKPOINT APOS O RELATORIO TERMINAR COM SUCESSO
+       9060-LIMPAR-CHECKPOINT.
+            OPEN OUTPUT CLIENTES-CKPT.
+            IF WRK-STATUS-CKPT NOT = '00'
+                DISPLAY 'ERRO AO LIMPAR CHECKPOINT' AT 2001
+            ELSE
+                CLOSE CLIENTES-CKPT
+            END-IF.
+
+       9030-IMPRIMIR-LINHA.
+            IF WRK-LINHA = 0 OR WRK-LINHA > WRK-LINHAS-POR-PAGINA
+                PERFORM 9070-IMPRIMIR-CABECALHO
+            END-IF.
+            MOVE SPACES TO WRK-LINHA-DETALHE.
+            STRING CLI-CPF-CNPJ          DELIMITED BY SIZE
+                   '  ' DELIMITED BY SIZE
+                   CLI-NOME              DELIMITED BY SIZE
+                   '  ' DELIMITED BY SIZE
+                   CLI-CIDADE            DELIMITED BY SIZE
+                   '  ' DELIMITED BY SIZE
+                   CLI-TELEFONE          DELIMITED BY SIZE
+                   '  ' DELIMITED BY SIZE
+                   CLI-STATUS            DELIMITED BY SIZE
+                   INTO WRK-LINHA-DETALHE
+            END-STRING.
+            MOVE WRK-LINHA-DETALHE TO RPT-LINHA.
+            WRITE RPT-LINHA.
+            ADD 1 TO WRK-LINHA.
+
+       9070-IMPRIMIR-CABECALHO.
+            ADD 1 TO WRK-PAGINA.
+            MOVE SPACES TO RPT-LINHA.
+            WRITE RPT-LINHA FROM WRK-TITULO.
+            MOVE SPACES TO WRK-LINHA-DETALHE.
+            STRING 'RELATORIO DE CLIENTES - PAGINA '   DELIMITED BY SIZE
+                   WRK-PAGINA                          DELIMITED BY SIZE
+                   INTO WRK-LINHA-DETALHE
+            END-STRING.
+            MOVE WRK-LINHA-DETALHE TO RPT-LINHA.
+            WRITE RPT-LINHA.
+            MOVE SPACES TO WRK-LINHA-DETALHE.
+            STRING 'CPF/CNPJ       NOME' DELIMITED BY SIZE
+                   '                                     CIDADE'
+                       DELIMITED BY SIZE
+                   '               TELEFONE        STATUS'
+                       DELIMITED BY SIZE
+                   INTO WRK-LINHA-DETALHE
+            END-STRING.
+            MOVE WRK-LINHA-DETALHE TO RPT-LINHA.
+            WRITE RPT-LINHA.
+            MOVE SPACES TO RPT-LINHA.
+            WRITE RPT-LINHA.
+            MOVE 3 TO WRK-LINHA.
+
+       9050-IMPRIMIR-RODAPE.
+            MOVE SPACES TO WRK-LINHA-DETALHE.
+            STRING 'TOTAL DE CLIENTES LISTADOS: '  DELIMITED BY SIZE
+                   WRK-CONT-REG                     DELIMITED BY SIZE
+                   INTO WRK-LINHA-DETALHE
+            END-STRING.
+            MOVE WRK-LINHA-DETALHE TO RPT-LINHA.
+            WRITE RPT-LINHA.
