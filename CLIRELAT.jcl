@@ -0,0 +1,20 @@
+//CLIRELAT JOB (ACCTG),'RELATORIO CLIENTES',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* RELATORIO NOTURNO DA CLIENTES-MASTER. EXECUTA O PROGRAMA
+//* CLIRELAT (REQ 008). SE O STEP ABENDAR, RESUBMETER O MESMO JOB:
+//* CLIRELAT DETECTA O CLICKPT DEIXADO PELA RODADA ANTERIOR E
+//* RETOMA A PARTIR DO ULTIMO CHECKPOINT, SEM OPERADOR NENHUM
+//* PRECISAR LOGAR NO CLIENTES PARA RESPONDER "RETOMAR (S/N)".
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=CLIRELAT
+//CLIMST   DD DSN=PROD.CLIENTES.MASTER,DISP=SHR
+//CLIRPT   DD DSN=PROD.CLIENTES.RELATORIO,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(50,10),RLSE),
+//         DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//CLICKPT  DD DSN=PROD.CLIENTES.RELATORIO.CKPT,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=24,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
