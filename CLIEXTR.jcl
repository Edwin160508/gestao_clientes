@@ -0,0 +1,26 @@
+//CLIEXTR  JOB (ACCTG),'EXTRATO CLIENTES',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* EXTRACAO NOTURNA DA CLIENTES-MASTER PARA O SISTEMA DE COBRANCA
+//* EXECUTA O PROGRAMA CLIEXTR (REQ 007). AGENDAR APOS O FECHAMENTO
+//* DO MOVIMENTO DO DIA, ANTES DA JANELA DE BATCH DA COBRANCA.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=CLIEXTR
+//CLIMST   DD DSN=PROD.CLIENTES.MASTER,DISP=SHR
+//CLIEXTR  DD DSN=PROD.CLIENTES.EXTRATO.COBRANCA,
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(50,10),RLSE),
+//         DCB=(RECFM=FB,LRECL=121,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------
+//* STEP020 - TRANSMITE O EXTRATO PARA O SISTEMA DE COBRANCA.
+//* SUBSTITUIR PELO JOB/PROCEDIMENTO DE TRANSFERENCIA REAL DO SITE.
+//*--------------------------------------------------------------
+//STEP020  EXEC PGM=IEBGENER,COND=(0,NE,STEP010)
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=PROD.CLIENTES.EXTRATO.COBRANCA,DISP=SHR
+//SYSUT2   DD DSN=BILL.CLIENTES.EXTRATO.ENTRADA,
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(50,10),RLSE),
+//         DCB=(RECFM=FB,LRECL=121,BLKSIZE=0)
