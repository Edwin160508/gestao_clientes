@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CLIEXTR.
+      ******************************************************************
+      * OBJETIVO:  EXTRAIR OS CLIENTES ATIVOS DA CLIENTES-MASTER EM UM
+      *            ARQUIVO SEQUENCIAL DE LAYOUT FIXO PARA O SISTEMA DE
+      *            COBRANCA LER NO PROCESSAMENTO NOTURNO (BATCH)
+      * AUTHOR  :  EDWIN PEREIRA OLIVEIRA LIMA
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-MASTER ASSIGN TO 'CLIMST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLI-CPF-CNPJ
+               FILE STATUS IS WRK-STATUS-MASTER.
+
+           SELECT CLIENTES-EXTR ASSIGN TO 'CLIEXTR'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-EXTR.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      *-----------------------------------------------------------------
+       FILE SECTION.
+      *-----------------------------------------------------------------
+       FD  CLIENTES-MASTER.
+           COPY CLIREG.
+
+       FD  CLIENTES-EXTR.
+       01  EXT-LINHA                PIC X(121).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       77 WRK-STATUS-MASTER PIC X(2).
+       77 WRK-STATUS-EXTR   PIC X(2).
+       77 WRK-EOF           PIC X(1) VALUE 'N'.
+       77 WRK-CONT-LIDOS    PIC 9(6) VALUE 0.
+       77 WRK-CONT-ATIVOS   PIC 9(6) VALUE 0.
+       COPY CLIEXTC.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       0001-PRINCIPAL SECTION.
+            PERFORM 1000-ABRIR-ARQUIVOS.
+            PERFORM 2000-PROCESSAR UNTIL WRK-EOF = 'S'.
+            PERFORM 3000-FINALIZAR.
+            STOP RUN.
+
+       1000-ABRIR-ARQUIVOS.
+            OPEN INPUT CLIENTES-MASTER.
+            IF WRK-STATUS-MASTER NOT = '00'
+                DISPLAY 'CLIEXTR - ERRO AO ABRIR CLIENTES-MASTER: '
+                    WRK-STATUS-MASTER
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+            OPEN OUTPUT CLIENTES-EXTR.
+            IF WRK-STATUS-EXTR NOT = '00'
+                DISPLAY 'CLIEXTR - ERRO AO ABRIR CLIENTES-EXTR: '
+                    WRK-STATUS-EXTR
+                CLOSE CLIENTES-MASTER
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+
+       2000-PROCESSAR.
+            READ CLIENTES-MASTER NEXT RECORD
+                AT END
+                    MOVE 'S' TO WRK-EOF
+                NOT AT END
+                    ADD 1 TO WRK-CONT-LIDOS
+                    IF CLI-STATUS = 'ATIVO'
+                        PERFORM 2100-GRAVAR-EXTRATO
+                    END-IF
+            END-READ.
+
+       2100-GRAVAR-EXTRATO.
+            MOVE CLI-STATUS      TO EXT-STATUS.
+            MOVE CLI-CPF-CNPJ    TO EXT-CPF-CNPJ.
+            MOVE CLI-NOME        TO EXT-NOME.
+            MOVE CLI-ENDERECO    TO EXT-ENDERECO.
+            MOVE CLI-CIDADE      TO EXT-CIDADE.
+            MOVE EXT-REC TO EXT-LINHA.
+            WRITE EXT-LINHA.
+            ADD 1 TO WRK-CONT-ATIVOS.
+
+       3000-FINALIZAR.
+            CLOSE CLIENTES-MASTER.
+            CLOSE CLIENTES-EXTR.
+            DISPLAY 'CLIEXTR - REGISTROS LIDOS   : ' WRK-CONT-LIDOS.
+            DISPLAY 'CLIEXTR - CLIENTES ATIVOS   : ' WRK-CONT-ATIVOS.
